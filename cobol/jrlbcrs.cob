@@ -0,0 +1,270 @@
+      ****************************************************************
+       IDENTIFICATION DIVISION.
+      ****************************************************************
+       PROGRAM-ID. "CMSC 124 Course Catalog Maint".
+       AUTHOR. Randell Benavidez.
+       DATE-WRITTEN. August 8, 2026.
+       DATE-COMPILED. August 8, 2026.
+      ****************************************************************
+      * This program does the following:                             *
+      *                                                              *
+      *  -maintains data.txt, the course catalog read by jrlbex      *
+      *   (coursecode, coursetitle, courseunits)                     *
+      *                                                              *
+      *  -lets the registrar add a new course, change the title/     *
+      *   units of an existing course, delete a course, or list      *
+      *   the whole catalog                                          *
+      *                                                              *
+      *  -change and delete rewrite data.txt through a scratch       *
+      *   file since it is a sequential file                         *
+      *                                                              *
+      * Modification history:                                       *
+      *  - 2026-08-09: PROGRAM-ID shortened to fit -std=ibm's 31-    *
+      *    character limit (JRLB)                                   *
+      *  - 2026-08-09: change/delete now check datum-status before   *
+      *    reading data.txt, same as add/list - running either       *
+      *    before data.txt exists used to loop forever (JRLB)        *
+      ****************************************************************
+
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+      ****************************************************************
+
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-PC.
+       OBJECT-COMPUTER. IBM-PC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT datum ASSIGN TO DISK
+               FILE STATUS IS datum-status.
+           SELECT datum-new ASSIGN TO DISK.
+
+      ****************************************************************
+       DATA DIVISION.
+      ****************************************************************
+
+       FILE SECTION.
+       FD datum LABEL RECORDS ARE STANDARD
+               VALUE OF FILE-ID is 'data.txt'.
+
+       01 course-info.
+           02 coursecode PIC X(8).
+           02 coursetitle PIC X(50).
+           02 courseunits PIC 9v9.
+
+       FD datum-new LABEL RECORDS ARE STANDARD
+               VALUE OF FILE-ID is 'data_new.txt'.
+
+       01 course-info-new.
+           02 new-coursecode PIC X(8).
+           02 new-coursetitle PIC X(50).
+           02 new-courseunits PIC 9v9.
+
+       WORKING-STORAGE SECTION.
+       77 choice PIC X VALUE SPACES.
+       77 eof PIC 9 VALUE 0.
+       77 datum-status PIC XX VALUE '00'.
+       77 found PIC 9 VALUE 0.
+       77 cont PIC X VALUE SPACES.
+       77 askcode PIC X(8) VALUE SPACES.
+       77 d-units PIC 9.9 VALUE ZERO.
+
+      ****************************************************************
+       PROCEDURE DIVISION.
+      ****************************************************************
+
+       Main-program.
+           DISPLAY(1, 1) ERASE.
+           MOVE 'x' TO choice.
+           PERFORM SHOW-MENU UNTIL choice = 'e'.
+
+           STOP RUN.
+
+       SHOW-MENU.
+           DISPLAY(1, 1) ERASE.
+           DISPLAY(4, 6) 'a. add a course'.
+           DISPLAY(5, 6) 'b. change a course'.
+           DISPLAY(6, 6) 'c. delete a course'.
+           DISPLAY(7, 6) 'd. list all courses'.
+           DISPLAY(8, 6) 'e. exit'.
+           DISPLAY(10, 6) 'Choose a letter: '.
+           ACCEPT (10, 24) choice.
+
+           IF choice = 'a'
+             PERFORM ADD-COURSE.
+           IF choice = 'b'
+             PERFORM CHANGE-COURSE.
+           IF choice = 'c'
+             PERFORM DELETE-COURSE.
+           IF choice = 'd'
+             PERFORM LIST-COURSES.
+
+           EXIT.
+
+       ADD-COURSE.
+           DISPLAY(1, 1) ERASE.
+           DISPLAY(4, 6) 'Course code: '.
+           DISPLAY(5, 6) 'Course title: '.
+           DISPLAY(6, 6) 'Units: '.
+           ACCEPT (4, 20) coursecode.
+           ACCEPT (5, 20) coursetitle.
+           ACCEPT (6, 20) courseunits.
+
+           MOVE 0 TO found.
+           MOVE coursecode TO askcode.
+           OPEN INPUT datum.
+           IF datum-status NOT = '35'
+             READ datum AT END MOVE 1 TO eof
+             PERFORM CHECK-DUP-CODE UNTIL eof = 1
+             CLOSE datum
+           ELSE
+             CLOSE datum.
+           MOVE 0 TO eof.
+
+           IF found = 1
+             DISPLAY(8, 6) 'Course code already exists - not added.'
+           ELSE
+             OPEN EXTEND datum
+             IF datum-status = '35'
+               OPEN OUTPUT datum
+             END-IF
+             WRITE course-info
+             CLOSE datum
+             DISPLAY(8, 6) 'Course added.'.
+
+           DISPLAY ' '.
+           DISPLAY 'Press any key to continue...'.
+           ACCEPT cont.
+
+           EXIT.
+
+       CHECK-DUP-CODE.
+           IF askcode = coursecode
+             MOVE 1 TO found.
+           READ datum AT END MOVE 1 TO eof.
+
+           EXIT.
+
+       CHANGE-COURSE.
+           DISPLAY(1, 1) ERASE.
+           DISPLAY(4, 6) 'Course code to change: '.
+           ACCEPT (4, 30) askcode.
+           DISPLAY(5, 6) 'New title: '.
+           DISPLAY(6, 6) 'New units: '.
+           ACCEPT (5, 20) coursetitle.
+           ACCEPT (6, 20) courseunits.
+
+           MOVE 0 TO found.
+           OPEN INPUT datum.
+           OPEN OUTPUT datum-new.
+           IF datum-status NOT = '35'
+             READ datum AT END MOVE 1 TO eof
+             PERFORM COPY-OR-CHANGE-REC UNTIL eof = 1
+             CLOSE datum
+           ELSE
+             CLOSE datum.
+           CLOSE datum-new.
+           MOVE 0 TO eof.
+
+           IF found = 1
+             CALL 'CBL_DELETE_FILE' USING 'data.txt'
+             CALL 'CBL_RENAME_FILE' USING 'data_new.txt' 'data.txt'
+             DISPLAY(8, 6) 'Course updated.'
+           ELSE
+             CALL 'CBL_DELETE_FILE' USING 'data_new.txt'
+             DISPLAY(8, 6) 'Course code not found - nothing changed.'.
+
+           DISPLAY ' '.
+           DISPLAY 'Press any key to continue...'.
+           ACCEPT cont.
+
+           EXIT.
+
+       COPY-OR-CHANGE-REC.
+           IF askcode = coursecode
+             MOVE 1 TO found
+             MOVE coursecode TO new-coursecode
+             MOVE coursetitle TO new-coursetitle
+             MOVE courseunits TO new-courseunits
+           ELSE
+             MOVE coursecode TO new-coursecode
+             MOVE coursetitle TO new-coursetitle
+             MOVE courseunits TO new-courseunits.
+           WRITE course-info-new.
+           READ datum AT END MOVE 1 TO eof.
+
+           EXIT.
+
+       DELETE-COURSE.
+           DISPLAY(1, 1) ERASE.
+           DISPLAY(4, 6) 'Course code to delete: '.
+           ACCEPT (4, 30) askcode.
+
+           MOVE 0 TO found.
+           OPEN INPUT datum.
+           OPEN OUTPUT datum-new.
+           IF datum-status NOT = '35'
+             READ datum AT END MOVE 1 TO eof
+             PERFORM COPY-UNLESS-MATCH UNTIL eof = 1
+             CLOSE datum
+           ELSE
+             CLOSE datum.
+           CLOSE datum-new.
+           MOVE 0 TO eof.
+
+           IF found = 1
+             CALL 'CBL_DELETE_FILE' USING 'data.txt'
+             CALL 'CBL_RENAME_FILE' USING 'data_new.txt' 'data.txt'
+             DISPLAY(8, 6) 'Course deleted.'
+           ELSE
+             CALL 'CBL_DELETE_FILE' USING 'data_new.txt'
+             DISPLAY(8, 6) 'Course code not found - nothing deleted.'.
+
+           DISPLAY ' '.
+           DISPLAY 'Press any key to continue...'.
+           ACCEPT cont.
+
+           EXIT.
+
+       COPY-UNLESS-MATCH.
+           IF askcode = coursecode
+             MOVE 1 TO found
+           ELSE
+             MOVE coursecode TO new-coursecode
+             MOVE coursetitle TO new-coursetitle
+             MOVE courseunits TO new-courseunits
+             WRITE course-info-new.
+           READ datum AT END MOVE 1 TO eof.
+
+           EXIT.
+
+       LIST-COURSES.
+           DISPLAY(1, 1) ERASE.
+           DISPLAY(4, 1) 'Code'.
+           DISPLAY(4, 10) 'Title'.
+           DISPLAY(4, 61) 'Units'.
+           DISPLAY ' '.
+
+           OPEN INPUT datum.
+           IF datum-status NOT = '35'
+             READ datum AT END MOVE 1 TO eof
+             PERFORM DISPLAY-COURSE-REC UNTIL eof = 1
+             CLOSE datum
+           ELSE
+             CLOSE datum
+             DISPLAY(6, 1) 'data.txt has no courses yet.'.
+           MOVE 0 TO eof.
+
+           DISPLAY ' '.
+           DISPLAY 'Press any key to continue...'.
+           ACCEPT cont.
+
+           EXIT.
+
+       DISPLAY-COURSE-REC.
+           MOVE courseunits TO d-units.
+           DISPLAY coursecode ' ' coursetitle ' ' d-units.
+           READ datum AT END MOVE 1 TO eof.
+
+           EXIT.
