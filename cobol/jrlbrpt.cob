@@ -0,0 +1,255 @@
+      ****************************************************************
+       IDENTIFICATION DIVISION.
+      ****************************************************************
+       PROGRAM-ID. "CMSC 124 Class List-Honor Roll".
+       AUTHOR. Randell Benavidez.
+       DATE-WRITTEN. August 9, 2026.
+       DATE-COMPILED. August 9, 2026.
+      ****************************************************************
+      * This program does the following:                             *
+      *                                                              *
+      *  -reads grades.txt (the indexed file written by jrlbex) in   *
+      *   primary-key order and prints a paginated class list, one   *
+      *   detail line per stdnum/course/grade/term                   *
+      *                                                              *
+      *  -since the primary key is stdnum+crscode+term, every         *
+      *   student's records are still contiguous, so a single pass   *
+      *   also accumulates each student's GWA and, at the end of the *
+      *   run, prints an honor roll of every student whose GWA is at *
+      *   or under the honor-roll cutoff                             *
+      *                                                              *
+      *  -output goes to report.txt, ready to hand to the registrar's*
+      *   office instead of scrolling off a terminal                 *
+      *                                                              *
+      * Modification history:                                       *
+      *  - 2026-08-09: std-info's key reordered to stdnum+crscode+    *
+      *    term to match grades.txt's layout after term was folded   *
+      *    into the key (JRLB)                                       *
+      *  - 2026-08-09: honor-cutoff moved into an edited picture      *
+      *    before being STRINGed into the report header, instead of   *
+      *    printing its raw unformatted digits (JRLB)                 *
+      *  - 2026-08-09: PROGRAM-ID shortened to fit -std=ibm's 31-     *
+      *    character limit (JRLB)                                    *
+      *  - 2026-08-09: widened cur-units/cur-grade-pts to hold a      *
+      *    multi-term career total instead of just one term's load,   *
+      *    since this report is not scoped to a single term (JRLB)    *
+      ****************************************************************
+
+      ****************************************************************
+       ENVIRONMENT DIVISION.
+      ****************************************************************
+
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-PC.
+       OBJECT-COMPUTER. IBM-PC.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT grades ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS std-key
+               FILE STATUS IS grades-status.
+           SELECT report-file ASSIGN TO DISK.
+
+      ****************************************************************
+       DATA DIVISION.
+      ****************************************************************
+
+       FILE SECTION.
+       FD grades LABEL RECORDS ARE STANDARD
+               VALUE OF FILE-ID is 'grades.txt'.
+
+       01 std-info.
+           02 std-key.
+               03 stdnum PIC X(9).
+               03 crscode PIC X(8).
+               03 term PIC X(6).
+           02 crstitle PIC X(50).
+           02 units PIC 9v9.
+           02 grade PIC 9v99.
+
+       FD report-file LABEL RECORDS ARE STANDARD
+               VALUE OF FILE-ID is 'report.txt'.
+
+       01 report-line PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 eof PIC 9 VALUE 0.
+       77 grades-status PIC XX VALUE '00'.
+       77 lines-on-page PIC 99 VALUE 0.
+       77 page-num PIC 999 VALUE 0.
+       77 d-page-num PIC ZZ9.
+       77 honor-cutoff PIC 9v99 VALUE 1.75.
+       77 d-honor-cutoff PIC 9.99.
+
+       01 hdr-line-1.
+           02 FILLER PIC X(24) VALUE SPACES.
+           02 FILLER PIC X(32) VALUE 'CLASS LIST / GRADE REPORT'.
+           02 FILLER PIC X(15) VALUE SPACES.
+           02 FILLER PIC X(5) VALUE 'PAGE '.
+           02 hdr-page-num PIC ZZ9.
+
+       01 hdr-line-2.
+           02 hdr-stdnum PIC X(11) VALUE 'STDNUM'.
+           02 hdr-crscode PIC X(10) VALUE 'COURSE'.
+           02 hdr-crstitle PIC X(52) VALUE 'TITLE'.
+           02 hdr-units PIC X(7) VALUE 'UNITS'.
+           02 hdr-grade PIC X(7) VALUE 'GRADE'.
+           02 hdr-term PIC X(6) VALUE 'TERM'.
+
+       01 det-line.
+           02 det-stdnum PIC X(11).
+           02 det-crscode PIC X(10).
+           02 det-crstitle PIC X(52).
+           02 det-units PIC Z9.9.
+           02 FILLER PIC X(5) VALUE SPACES.
+           02 det-grade PIC Z9.99.
+           02 FILLER PIC X(4) VALUE SPACES.
+           02 det-term PIC X(6).
+
+      * Per-student accumulators, reset each time a new stdnum begins.
+       01 student-totals.
+           02 cur-stdnum PIC X(9) VALUE SPACES.
+           02 cur-units PIC 999v9 VALUE ZERO.
+           02 cur-grade-pts PIC 9(5)v99 VALUE ZERO.
+           02 cur-gwa PIC 9v99 VALUE ZERO.
+
+      * Honor-roll candidates are held in a table so the section can be
+      * printed after the class list, once the whole file has been
+      * read. 500 entries is enough for a section's worth of students.
+       01 honor-roll-table.
+           02 honor-count PIC 999 VALUE 0.
+           02 honor-entry OCCURS 500 TIMES.
+               03 honor-stdnum PIC X(9).
+               03 honor-gwa PIC 9v99.
+       01 honor-idx PIC 999 VALUE 0.
+       01 det-honor-line.
+           02 dh-stdnum PIC X(11).
+           02 FILLER PIC X(6) VALUE 'GWA: '.
+           02 dh-gwa PIC 9.99.
+
+      ****************************************************************
+       PROCEDURE DIVISION.
+      ****************************************************************
+
+       Main-program.
+           DISPLAY(1, 1) ERASE.
+           DISPLAY(4, 6) 'Building class list and honor roll report...'.
+
+           OPEN INPUT grades.
+           OPEN OUTPUT report-file.
+
+           IF grades-status = '35'
+             DISPLAY(6, 6) 'grades.txt has no records yet.'
+           ELSE
+             PERFORM PRINT-PAGE-HEADER
+             READ grades AT END MOVE 1 TO eof
+             PERFORM PRINT-DETAIL-LINE UNTIL eof = 1
+             PERFORM FINISH-STUDENT
+             PERFORM PRINT-HONOR-ROLL
+           END-IF.
+
+           CLOSE grades.
+           CLOSE report-file.
+
+           DISPLAY(8, 6) 'Report written to report.txt.'.
+           DISPLAY ' '.
+
+           STOP RUN.
+
+       PRINT-PAGE-HEADER.
+           ADD 1 TO page-num.
+           MOVE page-num TO hdr-page-num.
+           MOVE SPACES TO report-line.
+           WRITE report-line.
+           MOVE hdr-line-1 TO report-line.
+           WRITE report-line.
+           MOVE SPACES TO report-line.
+           WRITE report-line.
+           MOVE hdr-line-2 TO report-line.
+           WRITE report-line.
+           MOVE SPACES TO report-line.
+           WRITE report-line.
+           MOVE 0 TO lines-on-page.
+
+           EXIT.
+
+      * One detail line per grades.txt record. Starting a new stdnum
+      * closes out the prior student's GWA before this record's totals
+      * start accumulating.
+       PRINT-DETAIL-LINE.
+           IF stdnum NOT = cur-stdnum
+             PERFORM FINISH-STUDENT
+             MOVE stdnum TO cur-stdnum
+           END-IF.
+
+           ADD units TO cur-units.
+           COMPUTE cur-grade-pts = cur-grade-pts + (units * grade).
+
+           IF lines-on-page > 50
+             PERFORM PRINT-PAGE-HEADER.
+
+           MOVE stdnum TO det-stdnum.
+           MOVE crscode TO det-crscode.
+           MOVE crstitle TO det-crstitle.
+           MOVE units TO det-units.
+           MOVE grade TO det-grade.
+           MOVE term TO det-term.
+           MOVE det-line TO report-line.
+           WRITE report-line.
+           ADD 1 TO lines-on-page.
+
+           READ grades AT END MOVE 1 TO eof.
+
+           EXIT.
+
+      * Closes out the student whose records were just read: computes
+      * their GWA and, if it is on or under the honor-roll cutoff,
+      * files them into the honor-roll table for the closing section.
+       FINISH-STUDENT.
+           IF cur-stdnum NOT = SPACES AND cur-units > 0
+             COMPUTE cur-gwa = cur-grade-pts / cur-units
+             IF cur-gwa NOT > honor-cutoff AND honor-count < 500
+               ADD 1 TO honor-count
+               MOVE cur-stdnum TO honor-stdnum(honor-count)
+               MOVE cur-gwa TO honor-gwa(honor-count)
+             END-IF
+           END-IF.
+
+           MOVE SPACES TO cur-stdnum.
+           MOVE ZERO TO cur-units.
+           MOVE ZERO TO cur-grade-pts.
+
+           EXIT.
+
+       PRINT-HONOR-ROLL.
+           MOVE SPACES TO report-line.
+           WRITE report-line.
+           MOVE SPACES TO report-line.
+           MOVE honor-cutoff TO d-honor-cutoff.
+           STRING 'HONOR ROLL (GWA ' d-honor-cutoff ' OR BETTER)'
+               DELIMITED BY SIZE INTO report-line.
+           WRITE report-line.
+           MOVE SPACES TO report-line.
+           WRITE report-line.
+
+           IF honor-count = 0
+             MOVE 'No students met the honor-roll cutoff this run.'
+               TO report-line
+             WRITE report-line
+           ELSE
+             MOVE 1 TO honor-idx
+             PERFORM PRINT-HONOR-LINE UNTIL honor-idx > honor-count
+           END-IF.
+
+           EXIT.
+
+       PRINT-HONOR-LINE.
+           MOVE honor-stdnum(honor-idx) TO dh-stdnum.
+           MOVE honor-gwa(honor-idx) TO dh-gwa.
+           MOVE det-honor-line TO report-line.
+           WRITE report-line.
+           ADD 1 TO honor-idx.
+
+           EXIT.
