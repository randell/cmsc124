@@ -1,7 +1,7 @@
       *****************************************************************
        IDENTIFICATION DIVISION.
       *****************************************************************
-       PROGRAM-ID. CMSC 124 Exercise 2.
+       PROGRAM-ID. "CMSC 124 Exercise 2".
        AUTHOR. Randell Benavidez.
        DATE-WRITTEN. July 21, 2004
        DATE-COMPILED. July 21, 2004.
@@ -14,6 +14,43 @@
       *  - prints all courses/grades for that student
       *  - allows to view a student after another
       *  - checks if the student exists
+      *
+      * Modification history:
+      *  - 2026-08-08: grades.txt is opened EXTEND (append) so a second
+      *    run doesn't wipe out the prior session's records (JRLB)
+      *  - 2026-08-08: added a correct/delete mode for an existing
+      *    stdnum/course record, ahead of new-entry encoding (JRLB)
+      *  - 2026-08-08: grades.txt reorganized as an indexed file keyed
+      *    on stdnum+subject - lookups are now a direct READ instead
+      *    of a sequential scan, and the correct/delete mode rewrites
+      *    or deletes the record in place instead of going through a
+      *    scratch file (JRLB)
+      *  - 2026-08-08: added a term/school-year field to std-info,
+      *    shown alongside each subject (JRLB)
+      *  - 2026-08-09: grade entry now re-prompts until the value is on
+      *    the 1.00-5.00 grading scale, both on new entry and on a
+      *    rewrite from CORRECT-OR-DELETE (JRLB)
+      *  - 2026-08-09: batch entry progress (n and cnt) is saved to a
+      *    small control file after every entry, so a dropped session
+      *    can resume partway through instead of starting over (JRLB)
+      *  - 2026-08-09: added an alternate bulk-load mode that reads
+      *    stdnum/course/grade/term transactions from batch2.txt through
+      *    the same WRITE std-info logic as manual entry (JRLB)
+      *  - 2026-08-09: term folded into the indexed key (stdnum+subject+
+      *    term) so a retaken course can coexist as a second row instead
+      *    of colliding with the original on WRITE; correct/delete now
+      *    asks for term too to pick out the right row (JRLB)
+      *  - 2026-08-09: VIEW-REC can scope the per-student listing to one
+      *    term, same as jrlbex's view-by-student (JRLB)
+      *  - 2026-08-09: renamed this program's ledger and batch files to
+      *    grades2.txt/batch2.txt - they are a different record layout
+      *    and key than jrlbex/jrlbrpt's grades.txt, and sharing a name
+      *    with an incompatible layout was corrupting either file (JRLB)
+      *  - 2026-08-09: term is now re-prompted until non-blank and
+      *    folded to upper case (manual entry, correction, batch load,
+      *    and the view-by-term filter) - it's part of std-key, so an
+      *    untrimmed case mismatch was letting duplicate stdnum/course/
+      *    term rows slip past the WRITE ... INVALID KEY guard (JRLB)
       *****************************************************************
 
       *****************************************************************
@@ -26,7 +63,15 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT grades ASSIGN TO DISK.
+           SELECT grades ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS std-key
+               FILE STATUS IS grades-status.
+           SELECT progress-ctl ASSIGN TO DISK
+               FILE STATUS IS ctl-status.
+           SELECT batch-file ASSIGN TO DISK
+               FILE STATUS IS batch-status.
 
       *****************************************************************
        DATA DIVISION.
@@ -34,13 +79,30 @@
 
        FILE SECTION.
        FD grades LABEL RECORDS ARE STANDARD
-               VALUE OF FILE-ID is 'grades.txt'.
+               VALUE OF FILE-ID is 'grades2.txt'.
 
        01 std-info.
-           02 stdnum PIC X(9).
-           02 subject PIC X(10).
+           02 std-key.
+               03 stdnum PIC X(9).
+               03 subject PIC X(10).
+               03 term PIC X(6).
            02 grade PIC 9v99.
-       
+
+       FD progress-ctl LABEL RECORDS ARE STANDARD
+               VALUE OF FILE-ID is 'jrlb2ctl.txt'.
+
+       01 progress-rec.
+           02 ctl-n PIC 99.
+           02 ctl-cnt PIC 99.
+
+       FD batch-file LABEL RECORDS ARE STANDARD
+               VALUE OF FILE-ID is 'batch2.txt'.
+
+       01 batch-rec.
+           02 b-stdnum PIC X(9).
+           02 b-subject PIC X(10).
+           02 b-grade PIC 9v99.
+           02 b-term PIC X(6).
 
        WORKING-STORAGE SECTION.
        77 n PIC 99 VALUE 0.
@@ -53,6 +115,26 @@
        77 cont PIC X VALUE SPACES.
        77 cor PIC 9 VALUE 0.
        77 found PIC 9 VALUE 0.
+       77 grades-status PIC XX VALUE '00'.
+       77 corans PIC X VALUE 'n'.
+       77 caction PIC X VALUE SPACES.
+       77 cstdnum PIC X(9) VALUE SPACES.
+       77 csubject PIC X(10) VALUE SPACES.
+       77 file-opened PIC 9 VALUE 0.
+       77 valid-grade PIC 9 VALUE 0.
+       77 valid-term PIC 9 VALUE 0.
+       77 ctl-status PIC XX VALUE '00'.
+       77 ctl-found PIC 9 VALUE 0.
+       77 saved-n PIC 99 VALUE 0.
+       77 saved-cnt PIC 99 VALUE 0.
+       77 resumeans PIC X VALUE 'n'.
+       77 d-saved-cnt PIC ZZ.
+       77 d-saved-n PIC ZZ.
+       77 loadmode PIC X VALUE 'n'.
+       77 batch-status PIC XX VALUE '00'.
+       77 batch-eof PIC 9 VALUE 0.
+       77 cterm PIC X(6) VALUE SPACES.
+       77 askterm PIC X(6) VALUE SPACES.
 
       *****************************************************************
        PROCEDURE DIVISION.
@@ -61,17 +143,238 @@
        Main-Program.
            DISPLAY(1, 1) ERASE.
 
-           DISPLAY(4, 6) 'Enter n: '.
-           ACCEPT (4, 16) n.
+           MOVE 'y' TO corans.
+           PERFORM CORRECT-OR-DELETE UNTIL corans = 'n'.
 
-           OPEN OUTPUT grades.
-           PERFORM WRITE-INPUT UNTIL cnt = n.
-           CLOSE grades.
+           DISPLAY(1, 1) ERASE.
+           DISPLAY(4, 6) 'Load grades from a batch file (Y/N)? '.
+           ACCEPT (4, 42) loadmode.
+
+           IF loadmode = 'y' OR loadmode = 'Y'
+             PERFORM LOAD-BATCH-FILE
+           ELSE
+             PERFORM ENCODE-BATCH
+           END-IF.
 
            PERFORM VIEW-REC UNTIL ans = 'n'.
 
            STOP RUN.
-           
+
+      * Manual keyed entry of n records, with resume support if a
+      * prior run's batch was interrupted partway through.
+       ENCODE-BATCH.
+           PERFORM LOAD-PROGRESS.
+           MOVE 'n' TO resumeans.
+           IF saved-n > 0 AND saved-cnt < saved-n
+             MOVE saved-cnt TO d-saved-cnt
+             MOVE saved-n TO d-saved-n
+             DISPLAY(1, 1) ERASE
+             DISPLAY(4, 6) 'Unfinished batch found: ' d-saved-cnt
+                 ' of ' d-saved-n ' entries done.'
+             DISPLAY(5, 6) 'Resume that batch (Y/N)? '
+             ACCEPT (5, 31) resumeans
+           END-IF.
+
+           IF resumeans = 'y' OR resumeans = 'Y'
+             MOVE saved-n TO n
+             MOVE saved-cnt TO cnt
+           ELSE
+             DISPLAY(1, 1) ERASE
+             DISPLAY(4, 6) 'Enter n: '
+             ACCEPT (4, 16) n
+             MOVE 0 TO cnt
+           END-IF.
+
+           OPEN I-O grades.
+           IF grades-status = '35'
+             OPEN OUTPUT grades.
+           PERFORM WRITE-INPUT UNTIL cnt = n.
+           CLOSE grades.
+
+           MOVE 0 TO n.
+           MOVE 0 TO cnt.
+           PERFORM SAVE-PROGRESS.
+
+           EXIT.
+
+      * Bulk load from batch2.txt (stdnum/course/grade/term transaction
+      * records assembled outside the program, e.g. from a scantron
+      * batch) instead of re-keying a whole section by hand. Each
+      * transaction is driven through the same WRITE std-info logic
+      * as manual entry, so the grade-range and duplicate checks still
+      * apply.
+       LOAD-BATCH-FILE.
+           DISPLAY(1, 1) ERASE.
+           DISPLAY(4, 6) 'Loading grades from batch2.txt...'.
+
+           OPEN INPUT batch-file.
+           IF batch-status = '35'
+             DISPLAY(6, 6) 'batch2.txt not found - nothing loaded.'
+           ELSE
+             OPEN I-O grades
+             IF grades-status = '35'
+               OPEN OUTPUT grades
+               CLOSE grades
+               OPEN I-O grades
+             END-IF
+             MOVE 0 TO batch-eof
+             READ batch-file AT END MOVE 1 TO batch-eof
+             PERFORM LOAD-BATCH-RECORD UNTIL batch-eof = 1
+             CLOSE grades
+             CLOSE batch-file
+             DISPLAY(8, 6) 'Batch load complete.'
+           END-IF.
+
+           DISPLAY ' '.
+           DISPLAY 'Press any key to continue...'.
+           ACCEPT cont.
+
+           EXIT.
+
+       LOAD-BATCH-RECORD.
+           MOVE b-stdnum TO stdnum.
+           MOVE b-subject TO subject.
+           MOVE b-grade TO grade.
+           MOVE b-term TO term.
+           INSPECT term CONVERTING 'abcdefghijklmnopqrstuvwxyz'
+               TO 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'.
+
+           IF grade < 1.00 OR grade > 5.00
+             DISPLAY b-stdnum ' ' b-subject
+                 ' skipped - grade out of range.'
+           ELSE
+             IF term = SPACES
+               DISPLAY b-stdnum ' ' b-subject
+                   ' skipped - blank term.'
+             ELSE
+               WRITE std-info
+                 INVALID KEY DISPLAY b-stdnum ' ' b-subject
+                     ' skipped - already on file.'
+               END-WRITE
+             END-IF
+           END-IF.
+
+           READ batch-file AT END MOVE 1 TO batch-eof.
+
+           EXIT.
+
+      * Reads the control file left by a prior run, if any, so a batch
+      * that didn't finish can be picked up where it left off.
+       LOAD-PROGRESS.
+           MOVE 0 TO saved-n.
+           MOVE 0 TO saved-cnt.
+           MOVE 0 TO ctl-found.
+
+           OPEN INPUT progress-ctl.
+           IF ctl-status = '00'
+             READ progress-ctl
+               AT END MOVE 0 TO ctl-found
+               NOT AT END MOVE 1 TO ctl-found
+             END-READ
+             CLOSE progress-ctl
+           END-IF.
+
+           IF ctl-found = 1
+             MOVE ctl-n TO saved-n
+             MOVE ctl-cnt TO saved-cnt
+           END-IF.
+
+           EXIT.
+
+      * Overwrites the one-record control file with the current n/cnt.
+      * Called after every entry is written, and again with both back
+      * at zero once a batch finishes, so a stale "resume?" prompt
+      * doesn't linger past a completed run.
+       SAVE-PROGRESS.
+           MOVE n TO ctl-n.
+           MOVE cnt TO ctl-cnt.
+           OPEN OUTPUT progress-ctl.
+           WRITE progress-rec.
+           CLOSE progress-ctl.
+
+           EXIT.
+
+       CORRECT-OR-DELETE.
+           DISPLAY(1, 1) ERASE.
+           DISPLAY(4, 6) 'Correct or delete an existing record (Y/N)? '.
+           ACCEPT (4, 52) corans.
+
+           IF corans = 'y' OR corans = 'Y'
+             PERFORM DO-CORRECTION
+             MOVE 'y' TO corans
+           ELSE
+             MOVE 'n' TO corans.
+
+           EXIT.
+
+      * stdnum+course no longer pin down a single row on their own -
+      * term is part of the key too, so a retaken course can have a row
+      * per term. The term typed here has to match the row being fixed;
+      * term itself can't be changed by a rewrite since it's part of
+      * the key (delete the row and re-enter it under the new term).
+       DO-CORRECTION.
+           DISPLAY(1, 1) ERASE.
+           DISPLAY(4, 6) 'stdnum: '.
+           ACCEPT (4, 16) cstdnum.
+           DISPLAY(5, 6) 'course: '.
+           ACCEPT (5, 16) csubject.
+           DISPLAY(6, 6) 'term: '.
+           ACCEPT (6, 16) cterm.
+           INSPECT cterm CONVERTING 'abcdefghijklmnopqrstuvwxyz'
+               TO 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'.
+
+           MOVE cstdnum TO stdnum.
+           MOVE csubject TO subject.
+           MOVE cterm TO term.
+
+           MOVE 0 TO cor.
+           OPEN I-O grades.
+           IF grades-status = '35'
+             OPEN OUTPUT grades
+             CLOSE grades
+             OPEN I-O grades
+           END-IF.
+           READ grades KEY IS std-key
+             INVALID KEY MOVE 0 TO cor
+             NOT INVALID KEY MOVE 1 TO cor
+           END-READ.
+
+           IF cor = 1
+             DISPLAY(7, 6) 'Rewrite grade (R) or delete record (D)? '
+             ACCEPT (7, 48) caction
+             IF caction = 'r' OR caction = 'R'
+               MOVE 0 TO valid-grade
+               PERFORM GET-CORRECTION-GRADE UNTIL valid-grade = 1
+               REWRITE std-info
+             ELSE
+               DELETE grades RECORD
+             END-IF
+             DISPLAY(9, 6) 'Record updated.           '
+           ELSE
+             DISPLAY(9, 6) 'No matching record found.  '.
+
+           CLOSE grades.
+
+           DISPLAY ' '.
+           DISPLAY 'Press any key to continue...'.
+           ACCEPT cont.
+
+           EXIT.
+
+      * Re-prompts for the new grade until it falls on the 1.00-5.00
+      * grading scale, so a rewrite can't put a bad value on file.
+       GET-CORRECTION-GRADE.
+           DISPLAY(8, 6) 'New grade: '.
+           ACCEPT (8, 18) grade.
+
+           MOVE 0 TO valid-grade.
+           IF grade NOT < 1.00 AND grade NOT > 5.00
+             MOVE 1 TO valid-grade
+           ELSE
+             DISPLAY(10, 6) 'Grade must be 1.00 to 5.00 - try again.  '.
+
+           EXIT.
+
        WRITE-INPUT.
            DISPLAY(1, 1) ERASE.
 
@@ -83,22 +386,82 @@
            ACCEPT (4, 23) stdnum.
            DISPLAY(5, 15) 'course: '.
            ACCEPT (5, 23) subject.
+           MOVE 0 TO valid-grade.
+           PERFORM GET-ENTRY-GRADE UNTIL valid-grade = 1.
+           MOVE 0 TO valid-term.
+           PERFORM GET-ENTRY-TERM UNTIL valid-term = 1.
+
+           WRITE std-info
+             INVALID KEY DISPLAY(8, 6) 'stdnum/course already on file.'
+           END-WRITE.
+
+           PERFORM SAVE-PROGRESS.
+
+           EXIT.
+
+      * Re-prompts for the term until something other than blanks is
+      * keyed, and folds it to upper case, so two operators typing the
+      * same real term as "1S2026" and "1s2026" (or one leaving it
+      * blank) don't land in two different keys that the duplicate
+      * check on WRITE std-info can't see as the same row.
+       GET-ENTRY-TERM.
+           DISPLAY(7, 15) 'term (eg 1S2026): '.
+           ACCEPT (7, 33) term.
+           INSPECT term CONVERTING 'abcdefghijklmnopqrstuvwxyz'
+               TO 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'.
+
+           MOVE 0 TO valid-term.
+           IF term NOT = SPACES
+             MOVE 1 TO valid-term
+           ELSE
+             DISPLAY(9, 15) 'Term cannot be blank - try again.       '.
+
+           EXIT.
+
+      * Re-prompts for the grade until it falls on the 1.00-5.00
+      * grading scale, so a typo can't slip a bad value into grades.txt.
+       GET-ENTRY-GRADE.
            DISPLAY(6, 15) 'grade: '.
            ACCEPT (6, 23) grade.
 
-           WRITE std-info.           
+           MOVE 0 TO valid-grade.
+           IF grade NOT < 1.00 AND grade NOT > 5.00
+             MOVE 1 TO valid-grade
+           ELSE
+             DISPLAY(9, 15) 'Grade must be 1.00 to 5.00 - try again.  '.
 
            EXIT.
 
        VIEW-REC.
            DISPLAY(1, 1) ERASE.
            DISPLAY(4, 6) 'View subjects for: '.
-           ACCEPT (4, 25) stud.                      
+           ACCEPT (4, 25) stud.
+           DISPLAY(5, 6) 'Term to view (blank = all terms): '.
+           ACCEPT (5, 42) askterm.
+           INSPECT askterm CONVERTING 'abcdefghijklmnopqrstuvwxyz'
+               TO 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'.
 
+           MOVE 0 TO found.
+           MOVE stud TO stdnum.
+           MOVE LOW-VALUES TO subject.
+           MOVE LOW-VALUES TO term.
+           MOVE 0 TO eof.
+           MOVE 1 TO file-opened.
            OPEN INPUT grades.
-           READ grades AT END MOVE 1 TO eof.
+           IF grades-status = '35'
+             MOVE 1 TO eof
+             MOVE 0 TO file-opened
+           ELSE
+             START grades KEY IS NOT LESS THAN std-key
+               INVALID KEY MOVE 1 TO eof
+             END-START
+             IF eof NOT = 1
+               READ grades NEXT RECORD AT END MOVE 1 TO eof
+             END-IF
+           END-IF.
            PERFORM READ-INPUT UNTIL eof = 1.
-           CLOSE grades.
+           IF file-opened = 1
+             CLOSE grades.
            MOVE 0 to eof.
 
            IF found = 1
@@ -113,21 +476,28 @@
 
            DISPLAY(1, 1) ERASE.
            DISPLAY(4, 6) 'View another student (Y/N)? '.
-           ACCEPT ans.           
+           ACCEPT ans.
 
            EXIT.
-                      
+
+      * Records for a given stdnum are contiguous in key order, so once
+      * READ NEXT moves past the last one the scan can stop early
+      * instead of reading the rest of the file. found tracks whether
+      * the student exists at all; a blank askterm means "every term".
        READ-INPUT.
-           MOVE 0 TO found.
-           IF stud = stdnum
+           IF stdnum = stud
              MOVE 1 TO found
-             PERFORM DISPLAY-FILE-DATA.
-           READ grades AT END MOVE 1 to eof.
+             IF askterm = SPACES OR askterm = term
+               PERFORM DISPLAY-FILE-DATA
+             END-IF
+             READ grades NEXT RECORD AT END MOVE 1 TO eof
+           ELSE
+             MOVE 1 TO eof.
 
            EXIT.
 
        DISPLAY-FILE-DATA.
            MOVE grade TO a-grade.
-           DISPLAY subject ' ........ ' a-grade.
+           DISPLAY subject ' ........ ' a-grade ' ' term.
 
            EXIT.
