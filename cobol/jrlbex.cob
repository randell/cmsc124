@@ -1,7 +1,7 @@
       ****************************************************************
        IDENTIFICATION DIVISION.
       ****************************************************************
-       PROGRAM-ID. CMSC 124 Exercise 1.
+       PROGRAM-ID. "CMSC 124 Exercise Ex".
        AUTHOR. Randell Benavidez.
        DATE-WRITTEN. July 28, 2004.
        DATE-COMPILED. July 28, 2004.
@@ -25,6 +25,54 @@
       *                                                              *
       *  -if record is viewed by course, asks for the course code    *
       *   then displays the student numbers and grades               *
+      *                                                              *
+      * Modification history:                                       *
+      *  - 2026-08-08: grades.txt is opened EXTEND (append) so a     *
+      *    second run doesn't wipe out the prior session's records   *
+      *    (JRLB)                                                    *
+      *  - 2026-08-08: added a correct/delete mode (menu choice c)   *
+      *    for an existing stdnum/course record (JRLB)               *
+      *  - 2026-08-08: grades.txt reorganized as an indexed file     *
+      *    keyed on stdnum+code (with an alternate key on code for   *
+      *    by-course lookups) - view/correct are now direct reads    *
+      *    instead of a sequential scan through a scratch file (JRLB)*
+      *  - 2026-08-08: added a term/school-year field to std-info;    *
+      *    view by student can scope the listing and GWA to one      *
+      *    term (JRLB)                                                *
+      *  - 2026-08-09: grade entry now re-prompts until the value is  *
+      *    on the 1.00-5.00 grading scale, both on new entry and on a *
+      *    rewrite from CORRECT-RECORD (JRLB)                         *
+      *  - 2026-08-09: added an alternate bulk-load mode that reads   *
+      *    stdnum/course/grade/term transactions from batch.txt       *
+      *    through the same catalog-lookup and WRITE std-info logic   *
+      *    as interactive entry (JRLB)                                *
+      *  - 2026-08-09: added menu choice d, an enrollment/average-    *
+      *    grade summary across every course in data.txt at once      *
+      *    (JRLB)                                                     *
+      *  - 2026-08-09: term folded into the indexed key (stdnum+      *
+      *    crscode+term) so a retaken course can coexist as a second  *
+      *    row instead of colliding with the original on WRITE;       *
+      *    correct-record now asks for term too to pick the right     *
+      *    row, and view-by-student resets term along with crscode    *
+      *    when positioning the scan (JRLB)                           *
+      *  - 2026-08-09: view-by-student's average no longer divides    *
+      *    by zero when a typed term has no matching records (JRLB)   *
+      *  - 2026-08-09: blank course code at the course-code prompt    *
+      *    cancels entry instead of looping forever when data.txt     *
+      *    has no matching course (JRLB)                              *
+      *  - 2026-08-09: batch.txt renamed to batchex.txt - jrlb2.cob's *
+      *    batch file is a different record layout and key, and       *
+      *    sharing a name with an incompatible layout was silently    *
+      *    misparsing whichever file loaded second (JRLB)             *
+      *  - 2026-08-09: term is now re-prompted until non-blank and     *
+      *    folded to upper case (manual entry, correction, batch      *
+      *    load, and the view-by-term filter) - it's part of std-key, *
+      *    so an untrimmed case mismatch was letting duplicate         *
+      *    stdnum/course/term rows slip past the WRITE ... INVALID    *
+      *    KEY guard (JRLB)                                           *
+      *  - 2026-08-09: widened total-units/total-grade, the view-by-  *
+      *    student all-terms accumulators, to hold a multi-term       *
+      *    career total instead of just one term's load (JRLB)        *
       ****************************************************************
 
       ****************************************************************
@@ -37,8 +85,16 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT grades ASSIGN TO DISK.
-           SELECT datum ASSIGN TO DISK.
+           SELECT grades ASSIGN TO DISK
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS std-key
+               ALTERNATE RECORD KEY IS crscode WITH DUPLICATES
+               FILE STATUS IS grades-status.
+           SELECT datum ASSIGN TO DISK
+               FILE STATUS IS datum-status.
+           SELECT batch-file ASSIGN TO DISK
+               FILE STATUS IS batch-status.
 
       ****************************************************************
        DATA DIVISION.
@@ -49,9 +105,11 @@
                VALUE OF FILE-ID is 'grades.txt'.
 
        01 std-info.
-           02 stdnum PIC X(9).
-           02 code PIC X(8).
-           02 title PIC X(50).
+           02 std-key.
+               03 stdnum PIC X(9).
+               03 crscode PIC X(8).
+               03 term PIC X(6).
+           02 crstitle PIC X(50).
            02 units PIC 9v9.
            02 grade PIC 9v99.
 
@@ -63,6 +121,15 @@
            02 coursetitle PIC X(50).
            02 courseunits PIC 9v9.
 
+       FD batch-file LABEL RECORDS ARE STANDARD
+               VALUE OF FILE-ID is 'batchex.txt'.
+
+       01 batch-rec.
+           02 b-stdnum PIC X(9).
+           02 b-crscode PIC X(8).
+           02 b-grade PIC 9v99.
+           02 b-term PIC X(6).
+
        WORKING-STORAGE SECTION.
        77 ans PIC X VALUE SPACES.
        77 eof PIC 9 VALUE 0.
@@ -71,10 +138,34 @@
        77 d-units PIC 9.9 VALUE ZERO.
        77 d-grade PIC 9.99 VALUE ZERO.
        77 crs PIC X(8) VALUE SPACES.
-       77 total-units PIC 99v9 VALUE ZERO.
+       77 total-units PIC 999v9 VALUE ZERO.
        77 ave PIC 9v99 VALUE ZERO.
-       77 total-grade PIC 99v99 VALUE ZERO.
+       77 total-grade PIC 9(5)v99 VALUE ZERO.
        77 earned-grade PIC 99v99 VALUE ZERO.
+       77 grades-status PIC XX VALUE '00'.
+       77 found-course PIC 9 VALUE 0.
+       77 cor PIC 9 VALUE 0.
+       77 caction PIC X VALUE SPACES.
+       77 cstdnum PIC X(9) VALUE SPACES.
+       77 ccrscode PIC X(8) VALUE SPACES.
+       77 file-opened PIC 9 VALUE 0.
+       77 askterm PIC X(6) VALUE SPACES.
+       77 valid-grade PIC 9 VALUE 0.
+       77 valid-term PIC 9 VALUE 0.
+       77 loadmode PIC X VALUE 'n'.
+       77 batch-status PIC XX VALUE '00'.
+       77 batch-eof PIC 9 VALUE 0.
+       77 cterm PIC X(6) VALUE SPACES.
+       77 cancel-entry PIC 9 VALUE 0.
+       77 datum-status PIC XX VALUE '00'.
+       77 roster-crs PIC X(8) VALUE SPACES.
+       77 enroll-count PIC 999 VALUE 0.
+       77 sum-grade PIC 9(5)v99 VALUE 0.
+       77 avg-grade PIC 9v99 VALUE 0.
+       77 g-eof PIC 9 VALUE 0.
+       77 g-file-opened PIC 9 VALUE 0.
+       77 d-enroll PIC ZZ9.
+       77 d-avg-grade PIC 9.99.
 
       ****************************************************************
        PROCEDURE DIVISION.
@@ -82,51 +173,204 @@
 
        Main-program.
            DISPLAY(1, 1) ERASE.
-
-           OPEN OUTPUT grades.
-           PERFORM ASK-INFO UNTIL ans = 'n'.
-           CLOSE grades.
+           DISPLAY(4, 6) 'Load grades from a batch file (Y/N)? '.
+           ACCEPT (4, 42) loadmode.
+
+           IF loadmode = 'y' OR loadmode = 'Y'
+             PERFORM LOAD-BATCH-FILE
+           ELSE
+             OPEN I-O grades
+             IF grades-status = '35'
+               OPEN OUTPUT grades
+             END-IF
+             PERFORM ASK-INFO UNTIL ans = 'n'
+             CLOSE grades
+           END-IF.
 
            DISPLAY(1, 1) ERASE.
            DISPLAY(4, 6) 'a. view by student'.
            DISPLAY(5, 6) 'b. view by course'.
-           DISPLAY(7, 6) 'Choose a letter: '.
-           ACCEPT (7, 23) aorb.
+           DISPLAY(6, 6) 'c. correct or delete a record'.
+           DISPLAY(7, 6) 'd. enrollment summary, all courses'.
+           DISPLAY(9, 6) 'Choose a letter: '.
+           ACCEPT (9, 24) aorb.
 
            IF aorb = 'a'
              PERFORM VIEW-BY-STD.
            IF aorb = 'b'
              PERFORM VIEW-BY-CRS.
+           IF aorb = 'c'
+             PERFORM CORRECT-RECORD.
+           IF aorb = 'd'
+             PERFORM ENROLLMENT-SUMMARY.
 
            STOP RUN.
 
        ASK-INFO.
            DISPLAY(1, 1) ERASE.
 
-           DISPLAY(4, 6) 'Enter stdnum: '.           
-           DISPLAY(5, 12) 'course code: '.
-           DISPLAY(6, 12) 'grade: '.           
-
+           DISPLAY(4, 6) 'Enter stdnum: '.
            ACCEPT (4, 25) stdnum.
-           ACCEPT (5, 25) code.
-           ACCEPT (6, 25) grade.
+
+           MOVE 0 TO found-course.
+           MOVE 0 TO cancel-entry.
+           PERFORM GET-COURSE-INFO UNTIL found-course = 1 OR
+               cancel-entry = 1.
+
+           IF cancel-entry = 1
+             DISPLAY(10, 6) 'Entry cancelled - no course on file.    '
+           ELSE
+             MOVE 0 TO valid-grade
+             PERFORM GET-ENTRY-GRADE UNTIL valid-grade = 1
+             MOVE 0 TO valid-term
+             PERFORM GET-ENTRY-TERM UNTIL valid-term = 1
+             WRITE std-info
+               INVALID KEY DISPLAY(10, 6)
+                   'stdnum/course already on file.'
+             END-WRITE
+           END-IF.
 
            DISPLAY(8, 6) 'Enter another? '.
            ACCEPT (8, 25) ans.
 
+           EXIT.
+
+      * Re-prompts for the term until something other than blanks is
+      * keyed, and folds it to upper case, so two operators typing the
+      * same real term as "1S2026" and "1s2026" (or one leaving it
+      * blank) don't land in two different keys that the duplicate
+      * check on WRITE std-info can't see as the same row.
+       GET-ENTRY-TERM.
+           DISPLAY(7, 12) 'term (eg 1S2026): '.
+           ACCEPT (7, 30) term.
+           INSPECT term CONVERTING 'abcdefghijklmnopqrstuvwxyz'
+               TO 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'.
+
+           MOVE 0 TO valid-term.
+           IF term NOT = SPACES
+             MOVE 1 TO valid-term
+           ELSE
+             DISPLAY(9, 12) 'Term cannot be blank - try again.       '.
+
+           EXIT.
+
+      * Re-prompts for the grade until it falls on the 1.00-5.00
+      * grading scale, so a typo can't slip a bad value into grades.txt.
+       GET-ENTRY-GRADE.
+           DISPLAY(6, 12) 'grade: '.
+           ACCEPT (6, 25) grade.
+
+           MOVE 0 TO valid-grade.
+           IF grade NOT < 1.00 AND grade NOT > 5.00
+             MOVE 1 TO valid-grade
+           ELSE
+             DISPLAY(9, 12) 'Grade must be 1.00 to 5.00 - try again.  '.
+
+           EXIT.
+
+      * Bulk load from batchex.txt (stdnum/course code/grade/term
+      * transaction records assembled outside the program, e.g. from a
+      * scantron batch) instead of re-keying a whole section by hand.
+      * Each transaction is driven through the same catalog lookup and
+      * WRITE std-info logic as interactive entry, so a bad course
+      * code, an out-of-range grade, or a duplicate still gets caught.
+       LOAD-BATCH-FILE.
+           DISPLAY(1, 1) ERASE.
+           DISPLAY(4, 6) 'Loading grades from batchex.txt...'.
+
+           OPEN INPUT batch-file.
+           IF batch-status = '35'
+             DISPLAY(6, 6) 'batchex.txt not found - nothing loaded.'
+           ELSE
+             OPEN I-O grades
+             IF grades-status = '35'
+               OPEN OUTPUT grades
+               CLOSE grades
+               OPEN I-O grades
+             END-IF
+             MOVE 0 TO batch-eof
+             READ batch-file AT END MOVE 1 TO batch-eof
+             PERFORM LOAD-BATCH-RECORD UNTIL batch-eof = 1
+             CLOSE grades
+             CLOSE batch-file
+             DISPLAY(8, 6) 'Batch load complete.'
+           END-IF.
+
+           DISPLAY ' '.
+           DISPLAY 'Press any key to continue...'.
+           ACCEPT ans.
+
+           EXIT.
+
+       LOAD-BATCH-RECORD.
+           MOVE b-stdnum TO stdnum.
+           MOVE b-crscode TO crscode.
+           PERFORM LOOKUP-COURSE.
+
+           IF found-course = 0
+             DISPLAY b-stdnum ' ' b-crscode
+                 ' skipped - course not in catalog.'
+           ELSE
+             MOVE b-grade TO grade
+             MOVE b-term TO term
+             INSPECT term CONVERTING 'abcdefghijklmnopqrstuvwxyz'
+                 TO 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'
+             IF grade < 1.00 OR grade > 5.00
+               DISPLAY b-stdnum ' ' b-crscode
+                   ' skipped - grade out of range.'
+             ELSE
+               IF term = SPACES
+                 DISPLAY b-stdnum ' ' b-crscode
+                     ' skipped - blank term.'
+               ELSE
+                 WRITE std-info
+                   INVALID KEY DISPLAY b-stdnum ' ' b-crscode
+                       ' skipped - already on file.'
+                 END-WRITE
+               END-IF
+             END-IF
+           END-IF.
+
+           READ batch-file AT END MOVE 1 TO batch-eof.
+
+           EXIT.
+
+      * Re-prompts for the course code until it matches an entry in
+      * data.txt, so a typo can't slip a bad unit count into grades.txt.
+      * A blank course code cancels back to ASK-INFO instead of looping
+      * forever when data.txt has no matching (or no) course on file.
+       GET-COURSE-INFO.
+           DISPLAY(5, 12) 'course code (blank=cancel): '.
+           ACCEPT (5, 41) crscode.
+
+           IF crscode = SPACES
+             MOVE 1 TO found-course
+             MOVE 1 TO cancel-entry
+           ELSE
+             PERFORM LOOKUP-COURSE
+             IF found-course = 0
+               DISPLAY(9, 6) 'Course code not in catalog - try again. '
+             END-IF
+           END-IF.
+
+           EXIT.
+
+      * Looks up the course code already moved into crscode, without
+      * prompting - shared by interactive entry and batch load.
+       LOOKUP-COURSE.
+           MOVE 0 TO found-course.
            OPEN INPUT datum.
            READ datum AT END MOVE 1 TO eof.
            PERFORM READ-COURSE-DATA UNTIL eof = 1.
            CLOSE datum.
            MOVE 0 TO eof.
 
-           WRITE std-info.
-
            EXIT.
 
        READ-COURSE-DATA.
-           IF code = coursecode
-             MOVE coursetitle TO title
+           IF crscode = coursecode
+             MOVE 1 TO found-course
+             MOVE coursetitle TO crstitle
              MOVE courseunits TO units.
            READ datum AT END MOVE 1 TO eof.
 
@@ -137,6 +381,10 @@
 
            DISPLAY(4, 6) 'Enter a stud num: '.
            ACCEPT (4, 24) studnum.
+           DISPLAY(5, 6) 'Term to view (blank = all terms): '.
+           ACCEPT (5, 42) askterm.
+           INSPECT askterm CONVERTING 'abcdefghijklmnopqrstuvwxyz'
+               TO 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'.
 
            DISPLAY(6, 1) 'Course'.
            DISPLAY(6, 10) 'Title'.
@@ -144,33 +392,60 @@
            DISPLAY(6, 70) 'Grade.'
            DISPLAY '    '.
 
+           MOVE studnum TO stdnum.
+           MOVE LOW-VALUES TO crscode.
+           MOVE LOW-VALUES TO term.
+           MOVE 0 TO eof.
+           MOVE 1 TO file-opened.
            OPEN INPUT grades.
-           READ grades AT END MOVE 1 TO eof.
+           IF grades-status = '35'
+             MOVE 1 TO eof
+             MOVE 0 TO file-opened
+           ELSE
+             START grades KEY IS NOT LESS THAN std-key
+               INVALID KEY MOVE 1 TO eof
+             END-START
+             IF eof NOT = 1
+               READ grades NEXT RECORD AT END MOVE 1 TO eof
+             END-IF
+           END-IF.
            PERFORM READ-STD-DATA UNTIL eof = 1.
-           CLOSE grades.
+           IF file-opened = 1
+             CLOSE grades.
            MOVE 0 TO eof.
 
            DISPLAY ' '.
 
-           COMPUTE ave = total-grade / total-units.
-           DISPLAY 'Average: ' ave.
+           IF total-units > 0
+             COMPUTE ave = total-grade / total-units
+             DISPLAY 'Average: ' ave
+           ELSE
+             DISPLAY 'No records for that term.'.
 
            EXIT.
 
+      * Records for a given stdnum are contiguous in key order, so once
+      * READ NEXT moves past the last one the scan can stop early.
+      * A blank askterm means "every term this student has on file".
        READ-STD-DATA.
-           IF studnum = stdnum
-             PERFORM DISPLAY-STD-DATA
-             COMPUTE earned-grade = units * grade.
-             COMPUTE total-grade = total-grade + earned-grade.
-             COMPUTE total-units = total-units + units.
-           READ grades AT END MOVE 1 To eof.
+           IF stdnum = studnum
+             IF askterm = SPACES OR askterm = term
+               PERFORM DISPLAY-STD-DATA
+               COMPUTE earned-grade = units * grade
+               COMPUTE total-grade = total-grade + earned-grade
+               COMPUTE total-units = total-units + units
+             END-IF
+             READ grades NEXT RECORD AT END MOVE 1 TO eof
+           ELSE
+             MOVE 1 TO eof.
 
            EXIT.
 
        DISPLAY-STD-DATA.           
            MOVE units TO d-units.
            MOVE grade TO d-grade.
-           DISPLAY code ' ' title ' ' d-units '        ' d-grade.
+           DISPLAY crscode ' ' crstitle ' ' d-units '        ' d-grade
+               ' ' term.
 
            EXIT.
 
@@ -184,18 +459,37 @@
            DISPLAY(6, 11) 'grade'.
            DISPLAY ' '.
 
+           MOVE crs TO crscode.
+           MOVE 0 TO eof.
+           MOVE 1 TO file-opened.
            OPEN INPUT grades.
-           READ grades AT END MOVE 1 TO eof.
+           IF grades-status = '35'
+             MOVE 1 TO eof
+             MOVE 0 TO file-opened
+           ELSE
+             START grades KEY IS NOT LESS THAN crscode
+               INVALID KEY MOVE 1 TO eof
+             END-START
+             IF eof NOT = 1
+               READ grades NEXT RECORD AT END MOVE 1 TO eof
+             END-IF
+           END-IF.
            PERFORM READ-CRS-DATA UNTIL eof = 1.
-           CLOSE grades.
+           IF file-opened = 1
+             CLOSE grades.
            MOVE 0 TO eof.
 
            EXIT.
 
+      * Records for a given course are contiguous in the alternate-key
+      * order, so once READ NEXT moves past the last one the scan can
+      * stop early instead of reading the rest of the file.
        READ-CRS-DATA.
-           IF crs = code
-             PERFORM DISPLAY-CRS-DATA.
-           READ grades AT END MOVE 1 TO eof.
+           IF crscode = crs
+             PERFORM DISPLAY-CRS-DATA
+             READ grades NEXT RECORD AT END MOVE 1 TO eof
+           ELSE
+             MOVE 1 TO eof.
 
            EXIT.
 
@@ -204,3 +498,156 @@
            DISPLAY stdnum ' ' d-grade.
 
            EXIT.
+
+      * Walks every course in data.txt and, for each one, counts how
+      * many grades.txt records carry that code and averages them -
+      * so the registrar can see enrollment/grade submission across a
+      * whole section's worth of courses at once instead of running
+      * VIEW-BY-CRS one code at a time.
+       ENROLLMENT-SUMMARY.
+           DISPLAY(1, 1) ERASE.
+           DISPLAY(4, 1) 'Course'.
+           DISPLAY(4, 10) 'Title'.
+           DISPLAY(4, 61) 'Enrolled'.
+           DISPLAY(4, 70) 'Avg Grade'.
+           DISPLAY ' '.
+
+           OPEN INPUT datum.
+           IF datum-status = '35'
+             DISPLAY(6, 1) 'data.txt has no courses yet.'
+           ELSE
+             READ datum AT END MOVE 1 TO eof
+             PERFORM SUMMARIZE-COURSE UNTIL eof = 1
+             CLOSE datum
+           END-IF.
+           MOVE 0 TO eof.
+
+           DISPLAY ' '.
+           DISPLAY 'Press any key to continue...'.
+           ACCEPT ans.
+
+           EXIT.
+
+       SUMMARIZE-COURSE.
+           MOVE coursecode TO roster-crs.
+           PERFORM COUNT-ROSTER.
+
+           IF enroll-count > 0
+             COMPUTE avg-grade = sum-grade / enroll-count
+             MOVE enroll-count TO d-enroll
+             MOVE avg-grade TO d-avg-grade
+             DISPLAY coursecode ' ' coursetitle ' ' d-enroll ' '
+                 d-avg-grade
+           ELSE
+             DISPLAY coursecode ' ' coursetitle
+                 ' no grades submitted yet'
+           END-IF.
+
+           READ datum AT END MOVE 1 TO eof.
+
+           EXIT.
+
+      * Scans grades.txt by the alternate crscode key for roster-crs,
+      * counting enrollment and summing grades for SUMMARIZE-COURSE.
+       COUNT-ROSTER.
+           MOVE 0 TO enroll-count.
+           MOVE 0 TO sum-grade.
+           MOVE roster-crs TO crscode.
+           MOVE 0 TO g-eof.
+           MOVE 1 TO g-file-opened.
+           OPEN INPUT grades.
+           IF grades-status = '35'
+             MOVE 1 TO g-eof
+             MOVE 0 TO g-file-opened
+           ELSE
+             START grades KEY IS NOT LESS THAN crscode
+               INVALID KEY MOVE 1 TO g-eof
+             END-START
+             IF g-eof NOT = 1
+               READ grades NEXT RECORD AT END MOVE 1 TO g-eof
+             END-IF
+           END-IF.
+           PERFORM ACCUM-ROSTER-REC UNTIL g-eof = 1.
+           IF g-file-opened = 1
+             CLOSE grades.
+           MOVE 0 TO g-eof.
+
+           EXIT.
+
+       ACCUM-ROSTER-REC.
+           IF crscode = roster-crs
+             ADD 1 TO enroll-count
+             ADD grade TO sum-grade
+             READ grades NEXT RECORD AT END MOVE 1 TO g-eof
+           ELSE
+             MOVE 1 TO g-eof.
+
+           EXIT.
+
+      * stdnum+course no longer pin down a single row on their own -
+      * term is part of the key too, so a retaken course can have a row
+      * per term. The term typed here has to match the row being fixed;
+      * term itself can't be changed by a rewrite since it's part of
+      * the key (delete the row and re-enter it under the new term).
+       CORRECT-RECORD.
+           DISPLAY(1, 1) ERASE.
+           DISPLAY(4, 6) 'stdnum: '.
+           ACCEPT (4, 16) cstdnum.
+           DISPLAY(5, 6) 'course code: '.
+           ACCEPT (5, 21) ccrscode.
+           DISPLAY(6, 6) 'term: '.
+           ACCEPT (6, 16) cterm.
+           INSPECT cterm CONVERTING 'abcdefghijklmnopqrstuvwxyz'
+               TO 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'.
+
+           MOVE cstdnum TO stdnum.
+           MOVE ccrscode TO crscode.
+           MOVE cterm TO term.
+
+           MOVE 0 TO cor.
+           OPEN I-O grades.
+           IF grades-status = '35'
+             OPEN OUTPUT grades
+             CLOSE grades
+             OPEN I-O grades
+           END-IF.
+           READ grades KEY IS std-key
+             INVALID KEY MOVE 0 TO cor
+             NOT INVALID KEY MOVE 1 TO cor
+           END-READ.
+
+           IF cor = 1
+             DISPLAY(7, 6) 'Rewrite grade (R) or delete record (D)? '
+             ACCEPT (7, 48) caction
+             IF caction = 'r' OR caction = 'R'
+               MOVE 0 TO valid-grade
+               PERFORM GET-CORRECTION-GRADE UNTIL valid-grade = 1
+               REWRITE std-info
+             ELSE
+               DELETE grades RECORD
+             END-IF
+             DISPLAY(9, 6) 'Record updated.           '
+           ELSE
+             DISPLAY(9, 6) 'No matching record found.  '.
+
+           CLOSE grades.
+
+           DISPLAY ' '.
+           DISPLAY 'Press any key to continue...'.
+           ACCEPT ans.
+
+           EXIT.
+
+      * Re-prompts for the new grade until it falls on the 1.00-5.00
+      * grading scale, so a rewrite can't put a bad value on file.
+       GET-CORRECTION-GRADE.
+           DISPLAY(8, 6) 'New grade: '.
+           ACCEPT (8, 18) grade.
+
+           MOVE 0 TO valid-grade.
+           IF grade NOT < 1.00 AND grade NOT > 5.00
+             MOVE 1 TO valid-grade
+           ELSE
+             DISPLAY(10, 6) 'Grade must be 1.00 to 5.00 - try again.  '.
+
+           EXIT.
