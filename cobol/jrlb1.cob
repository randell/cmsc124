@@ -1,7 +1,7 @@
       *****************************************************************
        IDENTIFICATION DIVISION.
       *****************************************************************
-       PROGRAM-ID. CMSC 124 Exercise 1.
+       PROGRAM-ID. "CMSC 124 Exercise 1".
        AUTHOR. Randell Benavidez.
        DATE-WRITTEN. July 7, 2004.
        DATE-COMPILED. July 7, 2004.
@@ -13,6 +13,26 @@
       *  -computes total sales, average per month,                    *
       *   highest in a month, lowest in  a month                      *
       *  -uses zero suppression                                       *
+      *  -writes a sales ledger record for each month to sales.txt    *
+      *                                                                *
+      * Modification history:                                         *
+      *  - 2026-08-08: added sales.txt ledger output (JRLB)            *
+      *  - 2026-08-09: Main-Program now loops over however many        *
+      *    salesmen are on hand for the day and prints a combined      *
+      *    end-of-day summary (total gross, top performer) after the   *
+      *    last one (JRLB)                                             *
+      *  - 2026-08-09: added a commission rate to salesman-info and a   *
+      *    computed commission/commission-per-month to each salesman's  *
+      *    report (JRLB)                                                *
+      *  - 2026-08-09: widened commission/d-commission to match        *
+      *    total-price's integer digits - it was truncating silently   *
+      *    on ordinary sales volumes (JRLB)                            *
+      *  - 2026-08-09: sales-ledger now opens EXTEND (falling back to  *
+      *    OUTPUT only the first time) instead of OUTPUT every run -   *
+      *    it was wiping out prior days' records on each rerun (JRLB)  *
+      *  - 2026-08-09: widened grand-gross/d-grand-gross beyond a      *
+      *    single salesman's gross - summing several near the top of  *
+      *    total-price's range overflowed it silently (JRLB)           *
       *****************************************************************
 
       *****************************************************************
@@ -23,15 +43,32 @@
        SOURCE-COMPUTER. IBM-PC.
        OBJECT-COMPUTER. IBM-PC.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT sales-ledger ASSIGN TO DISK
+               FILE STATUS IS ledger-status.
+
       *****************************************************************
        DATA DIVISION.
       *****************************************************************
 
+       FILE SECTION.
+       FD sales-ledger LABEL RECORDS ARE STANDARD
+               VALUE OF FILE-ID is 'sales.txt'.
+
+       01 ledger-rec.
+           02 ledger-name PIC X(15).
+           02 ledger-product PIC X(10).
+           02 ledger-month PIC 99.
+           02 ledger-units PIC 99.
+           02 ledger-price PIC 9999.
+
        WORKING-STORAGE SECTION.
        01 salesman-info.
            02 name PIC X(15) VALUE SPACES.
            02 product PIC X(10) .
            02 unit-price PIC 99 VALUE ZERO.
+           02 commission-rate PIC v99 VALUE ZERO.
        01 sales-info.
            02 months PIC 99 VALUE ZERO.
            02 month-units PIC 99 VALUE ZERO.
@@ -43,18 +80,34 @@
            02 lowest-units PIC 99 VALUE ZERO.
            02 highest-price PIC 9999 VALUE ZERO.
            02 lowest-price PIC 9999 VALUE ZERO.
+           02 commission PIC 999999v99 VALUE ZERO.
+           02 ave-commission PIC 9999v99 VALUE ZERO.
        01 counters.
            02 n PIC 99.
+           02 num-salesmen PIC 99 VALUE ZERO.
+           02 s PIC 99 VALUE ZERO.
+       01 daily-totals.
+           02 grand-gross PIC 9(8) VALUE ZERO.
+           02 top-name PIC X(15) VALUE SPACES.
+           02 top-gross PIC 999999 VALUE ZERO.
+       01 cont PIC X VALUE SPACES.
+       77 ledger-status PIC XX VALUE '00'.
        01 display-chars.
            02 d-n PIC ZZ.
+           02 d-s PIC ZZ.
+           02 d-num-salesmen PIC ZZ.
            02 d-total-units PIC ZZZZ.
            02 d-total-price PIC ZZZZZZ.
            02 d-ave-units PIC ZZ.ZZ.
-           02 d-ave-price PIC ZZZZ.ZZ.                     
-           02 d-highest-units PIC ZZ.        
+           02 d-ave-price PIC ZZZZ.ZZ.
+           02 d-highest-units PIC ZZ.
            02 d-lowest-units PIC ZZ.
            02 d-highest-price PIC ZZZZ.
            02 d-lowest-price PIC ZZZZ.
+           02 d-grand-gross PIC ZZZZZZZZ.
+           02 d-top-gross PIC ZZZZZZ.
+           02 d-commission PIC ZZZZZZ.ZZ.
+           02 d-ave-commission PIC ZZZZ.ZZ.
 
       *****************************************************************
        PROCEDURE DIVISION.
@@ -65,51 +118,118 @@
       *   as the controlling point of the whole program.              *
       *****************************************************************
        Main-Program.
-           DISPLAY(1, 1) ERASE.           
+           DISPLAY(1, 1) ERASE.
            PERFORM Display-Border.
-           
+
+           DISPLAY(4, 6) 'How many salesmen today?'.
+           ACCEPT (4, 32) num-salesmen.
+
+           OPEN EXTEND sales-ledger.
+           IF ledger-status = '35'
+             OPEN OUTPUT sales-ledger
+           END-IF.
+           MOVE 1 TO s.
+           PERFORM Process-Salesman UNTIL s > num-salesmen.
+           CLOSE sales-ledger.
+
+           PERFORM Display-Daily-Summary.
+
+           STOP RUN.
+
+      * One salesman's worth of data entry, month-by-month ledger
+      * writes, and individual report, then rolls that salesman's
+      * gross into the end-of-day totals before moving to the next.
+       Process-Salesman.
+           MOVE ZERO TO total-units total-price ave-units ave-price
+               highest-units lowest-units highest-price lowest-price
+               commission ave-commission.
+
+           DISPLAY(1, 1) ERASE.
+           PERFORM Display-Border.
+
+           MOVE s TO d-s.
+           MOVE num-salesmen TO d-num-salesmen.
+           DISPLAY(3, 6) 'Salesman ' d-s ' of ' d-num-salesmen.
            DISPLAY(4, 6)  'Enter Name:'.
-           DISPLAY(5, 6)  'Product Selling:'.           
-           DISPLAY(6, 6) 'Price/Unit:'.           
+           DISPLAY(5, 6)  'Product Selling:'.
+           DISPLAY(6, 6) 'Price/Unit:'.
+           DISPLAY(7, 6) 'Commission Rate (e.g. .15):'.
            DISPLAY(8, 6) 'How many months?'.
-           
+
            ACCEPT (4, 23) name.
            ACCEPT (5, 23) product.
            ACCEPT (6, 23) unit-price.
+           ACCEPT (7, 35) commission-rate.
            ACCEPT (8, 23) months.
 
            DISPLAY(1, 1) ERASE.
            MOVE 1 TO n.
            PERFORM Monthly-Sales UNTIL n > months.
-                      					 
-           COMPUTE lowest-price = lowest-units * unit-price. 
+
+           COMPUTE lowest-price = lowest-units * unit-price.
            COMPUTE highest-price = highest-units * unit-price.
-           
+           COMPUTE commission = total-price * commission-rate.
+           COMPUTE ave-commission = ave-price * commission-rate.
+
            MOVE total-units TO d-total-units.
            MOVE total-price TO d-total-price.
            MOVE ave-units TO d-ave-units.
            MOVE ave-price TO d-ave-price.
            MOVE highest-units TO d-highest-units.
-       		 MOVE lowest-units TO d-lowest-units.       		           
+           MOVE lowest-units TO d-lowest-units.
            MOVE highest-price TO d-highest-price.
            MOVE lowest-price TO d-lowest-price.
-           
-           DISPLAY(1, 1) ERASE.           
+           MOVE commission TO d-commission.
+           MOVE ave-commission TO d-ave-commission.
+
+           DISPLAY(1, 1) ERASE.
            PERFORM Display-Border.
-           
+
            DISPLAY(4, 6) 'Sales Report For: ', name.
            DISPLAY(6, 6) 'UNITS SOLD'.
            DISPLAY(7, 6) 'Total Units Sold: ' d-total-units ' ' product.
            DISPLAY(8, 6) 'Gross Sales: ', d-total-price.
+           DISPLAY(9, 6) 'Commission: ', d-commission.
            DISPLAY(10, 6) 'Units Per Month: ' d-ave-units ' ' product.
-           DISPLAY(11, 6) 'Gross Sales Per Month: ', d-ave-price.           
+           DISPLAY(11, 6) 'Gross Sales Per Month: ', d-ave-price.
+           DISPLAY(12, 6) 'Commission Per Month: ', d-ave-commission.
            DISPLAY(13, 6) 'Highest: ' d-highest-units ' ' product.
            DISPLAY(14, 6) 'Highest Gross Sales: ', d-highest-price.
            DISPLAY(16, 6) 'Lowest: ' d-lowest-units ' ' product.
            DISPLAY(17, 6) 'Lowest Gross Sales: ', d-lowest-price.
+           DISPLAY ' '.
+           DISPLAY 'Press any key to continue...'.
+           ACCEPT cont.
+
+           ADD total-price TO grand-gross.
+           IF total-price > top-gross
+             MOVE total-price TO top-gross
+             MOVE name TO top-name.
+
+           ADD 1 TO s.
+
+           EXIT.
+
+       Display-Daily-Summary.
+           DISPLAY(1, 1) ERASE.
+           PERFORM Display-Border.
+
+           MOVE grand-gross TO d-grand-gross.
+           MOVE top-gross TO d-top-gross.
+           MOVE num-salesmen TO d-num-salesmen.
+
+           DISPLAY(4, 6) 'END OF DAY SUMMARY'.
+           DISPLAY(6, 6) 'Salesmen Processed: ' d-num-salesmen.
+           DISPLAY(8, 6) 'Total Gross Sales (all salesmen): '
+               d-grand-gross.
+           DISPLAY(10, 6) 'Top Performer: ' top-name.
+           DISPLAY(11, 6) 'Top Performer Gross Sales: ' d-top-gross.
+           DISPLAY ' '.
+           DISPLAY 'Press any key to exit...'.
+           ACCEPT cont.
+
+           EXIT.
 
-           STOP RUN.
-           
        Monthly-Sales.
            DISPLAY(1, 1) ERASE.
            PERFORM Display-Border.
@@ -131,9 +251,16 @@
              MOVE month-units TO highest-units.             
            IF (month-units < lowest-units)
              MOVE month-units TO lowest-units.
-           
-           COMPUTE n = n + 1.  
-           
+
+           MOVE name TO ledger-name.
+           MOVE product TO ledger-product.
+           MOVE n TO ledger-month.
+           MOVE month-units TO ledger-units.
+           COMPUTE ledger-price = month-units * unit-price.
+           WRITE ledger-rec.
+
+           COMPUTE n = n + 1.
+
            EXIT.
            
        Display-Border.
